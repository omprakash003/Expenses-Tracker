@@ -0,0 +1,140 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. RUN-RECURRING.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT EXP-FILE  ASSIGN TO "expenses.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EXP-KEY
+            FILE STATUS IS WS-EXP-STATUS.
+           SELECT CTL-FILE  ASSIGN TO "expenses.ctl"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
+           SELECT RECUR-FILE  ASSIGN TO "recurring.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-RECUR-STATUS.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD EXP-FILE.
+       01 FS-RECORD.
+        COPY expense_record.
+       FD CTL-FILE.
+       01 CTL-RECORD.
+          05 CTL-NEXT-SEQ              PIC 9(6).
+       FD RECUR-FILE.
+       01 RECUR-RECORD.
+          05 RECUR-DAY                 PIC 9(2).
+          05 RECUR-AMOUNT               PIC 9(6).
+          05 RECUR-DESCRIPTION          PIC X(30).
+          05 RECUR-CATEGORY             PIC X(15).
+          05 RECUR-PERSON               PIC X(10).
+          05 RECUR-PAYMENT-METHOD       PIC X(15).
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-EXP-STATUS            PIC X(2).
+       01 WS-CTL-STATUS            PIC X(2).
+       01 WS-RECUR-STATUS          PIC X(2).
+       01 WS-END-FILE              PIC X(1) VALUE 'N'.
+       01 WS-NEXT-SEQ               PIC 9(6).
+       01 WS-SYS-DATE                PIC 9(8).
+       01 WS-SYS-DATE-X REDEFINES WS-SYS-DATE.
+          05 WS-SYS-YYYY             PIC 9(4).
+          05 WS-SYS-MM               PIC 9(2).
+          05 WS-SYS-DD               PIC 9(2).
+       01 WS-RECUR-DD-TXT           PIC 9(2).
+       01 WS-RECUR-MM-TXT           PIC 9(2).
+       01 WS-RECUR-YYYY-TXT         PIC 9(4).
+       01 WS-KEY-DATE.
+           05 WS-KEY-YYYY           PIC 9(4).
+           05 WS-KEY-MM             PIC 9(2).
+           05 WS-KEY-DD             PIC 9(2).
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program. Reads recurring.dat - day
+      * of month, amount, description, category, person, payment
+      * method - and auto-appends this month's occurrence of each to
+      * expenses.dat via the same key-generation path ADD-EXPENSE uses.
+      **
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+           OPEN INPUT RECUR-FILE
+           IF WS-RECUR-STATUS IS NOT EQUAL TO "00"
+              DISPLAY "NO RECURRING EXPENSES ON FILE (recurring.dat)"
+           ELSE
+              OPEN I-O EXP-FILE
+              IF WS-EXP-STATUS IS EQUAL TO "35"
+                 OPEN OUTPUT EXP-FILE
+                 CLOSE EXP-FILE
+                 OPEN I-O EXP-FILE
+              END-IF
+              MOVE 'N' TO WS-END-FILE
+              PERFORM UNTIL WS-END-FILE = 'Y'
+                  READ RECUR-FILE
+                  AT END
+                     MOVE 'Y' TO WS-END-FILE
+                  NOT AT END
+                     MOVE RECUR-DAY  TO WS-RECUR-DD-TXT
+                     MOVE WS-SYS-MM  TO WS-RECUR-MM-TXT
+                     MOVE WS-SYS-YYYY TO WS-RECUR-YYYY-TXT
+                     STRING WS-RECUR-DD-TXT   DELIMITED BY SIZE
+                            "/"               DELIMITED BY SIZE
+                            WS-RECUR-MM-TXT   DELIMITED BY SIZE
+                            "/"               DELIMITED BY SIZE
+                            WS-RECUR-YYYY-TXT DELIMITED BY SIZE
+                       INTO EXP-DATE
+                     MOVE RECUR-AMOUNT      TO EXP-AMOUNT
+                     MOVE RECUR-DESCRIPTION TO EXP-DESCRIPTION
+                     MOVE RECUR-CATEGORY    TO EXP-CATEGORY
+                     MOVE RECUR-PERSON      TO EXP-PERSON
+                     MOVE RECUR-PAYMENT-METHOD TO EXP-PAYMENT-METHOD
+                     PERFORM A020-NEXT-SEQUENCE THRU A020-EXIT
+                     MOVE WS-NEXT-SEQ TO EXP-SEQ-NO
+                     MOVE EXP-DATE(7:4) TO WS-KEY-YYYY
+                     MOVE EXP-DATE(4:2) TO WS-KEY-MM
+                     MOVE EXP-DATE(1:2) TO WS-KEY-DD
+                     MOVE WS-KEY-DATE TO EXP-KEY(1:8)
+                     MOVE SPACES      TO EXP-KEY(9:2)
+                     MOVE EXP-SEQ-NO  TO EXP-KEY(11:6)
+                     WRITE FS-RECORD
+                     DISPLAY "RECURRING ENTRY ADDED: " EXP-DATE "  "
+                             EXP-AMOUNT "  " EXP-DESCRIPTION
+              END-PERFORM
+              CLOSE EXP-FILE
+              CLOSE RECUR-FILE
+              DISPLAY "RECURRING EXPENSES APPLIED FOR THIS MONTH"
+           END-IF.
+           GOBACK.
+
+       A020-NEXT-SEQUENCE.
+           OPEN INPUT CTL-FILE
+           IF WS-CTL-STATUS IS EQUAL TO "00"
+              READ CTL-FILE
+              MOVE CTL-NEXT-SEQ TO WS-NEXT-SEQ
+              CLOSE CTL-FILE
+           ELSE
+              MOVE 1 TO WS-NEXT-SEQ
+           END-IF
+           OPEN OUTPUT CTL-FILE
+           COMPUTE CTL-NEXT-SEQ = WS-NEXT-SEQ + 1
+           WRITE CTL-RECORD
+           CLOSE CTL-FILE
+           .
+       A020-EXIT.
+           EXIT.
+      ** add other procedures here
+       END PROGRAM RUN-RECURRING.
