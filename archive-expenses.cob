@@ -0,0 +1,135 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. ARCHIVE-EXPENSES.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT EXP-FILE  ASSIGN TO "expenses.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EXP-KEY
+            FILE STATUS IS WS-EXP-STATUS.
+           SELECT ARCHIVE-FILE  ASSIGN TO WS-ARCHIVE-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TMP-FILE  ASSIGN TO "expenses.tmp"
+            ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD EXP-FILE.
+       01 FS-RECORD.
+        COPY expense_record.
+       FD ARCHIVE-FILE.
+       01 ARC-RECORD.
+        COPY expense_record.
+       FD TMP-FILE.
+       01 TMP-RECORD.
+        COPY expense_record.
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-EXP-STATUS                   PIC X(2).
+       01 WS-END-FILE                     PIC X(1) VALUE 'N'.
+       01 WS-YEAR-IN                      PIC X(4).
+       01 WS-ARCHIVE-YEAR                 PIC 9(4).
+       01 WS-REC-YEAR                     PIC 9(4).
+       01 WS-ARCHIVE-FILENAME             PIC X(20).
+       01 WS-ARCHIVE-COUNT                PIC 9(6) VALUE 0.
+       01 WS-KEEP-COUNT                   PIC 9(6) VALUE 0.
+       01 WS-SYS-DATE                     PIC 9(8).
+       01 WS-SYS-DATE-X REDEFINES WS-SYS-DATE.
+          05 WS-SYS-YYYY                  PIC 9(4).
+          05 WS-SYS-MM                    PIC 9(2).
+          05 WS-SYS-DD                    PIC 9(2).
+       01 WS-VYYYY-TXT                    PIC X(4).
+       01 WS-BAD-COUNT                    PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           DISPLAY "YEAR TO ARCHIVE (YYYY, BLANK = LAST COMPLETED YEAR)"
+           ACCEPT WS-YEAR-IN
+           IF WS-YEAR-IN IS EQUAL TO SPACES
+              ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+              COMPUTE WS-ARCHIVE-YEAR = WS-SYS-YYYY - 1
+           ELSE
+              MOVE WS-YEAR-IN TO WS-ARCHIVE-YEAR
+           END-IF
+
+           STRING "expenses-"     DELIMITED BY SIZE
+                  WS-ARCHIVE-YEAR DELIMITED BY SIZE
+                  ".dat"          DELIMITED BY SIZE
+             INTO WS-ARCHIVE-FILENAME
+
+           OPEN INPUT EXP-FILE
+           IF WS-EXP-STATUS IS NOT EQUAL TO "00"
+              DISPLAY "NO RECORDS ON FILE (expenses.dat not found)"
+              GO TO MAIN-EXIT
+           END-IF
+           OPEN OUTPUT ARCHIVE-FILE
+           OPEN OUTPUT TMP-FILE
+           PERFORM UNTIL WS-END-FILE = 'Y'
+               READ EXP-FILE NEXT RECORD
+               AT END
+                  MOVE 'Y' TO WS-END-FILE
+               NOT AT END
+                  MOVE EXP-DATE IN FS-RECORD (7:4) TO WS-VYYYY-TXT
+                  IF WS-VYYYY-TXT IS NOT NUMERIC
+                     ADD 1 TO WS-BAD-COUNT
+                     MOVE FS-RECORD TO TMP-RECORD
+                     WRITE TMP-RECORD
+                     ADD 1 TO WS-KEEP-COUNT
+                  ELSE
+                     MOVE WS-VYYYY-TXT TO WS-REC-YEAR
+                     IF WS-REC-YEAR IS EQUAL TO WS-ARCHIVE-YEAR
+                        MOVE FS-RECORD TO ARC-RECORD
+                        WRITE ARC-RECORD
+                        ADD 1 TO WS-ARCHIVE-COUNT
+                     ELSE
+                        MOVE FS-RECORD TO TMP-RECORD
+                        WRITE TMP-RECORD
+                        ADD 1 TO WS-KEEP-COUNT
+                     END-IF
+                  END-IF
+           END-PERFORM
+           CLOSE EXP-FILE
+           CLOSE ARCHIVE-FILE
+           CLOSE TMP-FILE
+
+           MOVE 'N' TO WS-END-FILE
+           OPEN INPUT TMP-FILE
+           OPEN OUTPUT EXP-FILE
+           PERFORM UNTIL WS-END-FILE = 'Y'
+               READ TMP-FILE
+               AT END
+                  MOVE 'Y' TO WS-END-FILE
+               NOT AT END
+                  MOVE TMP-RECORD TO FS-RECORD
+                  WRITE FS-RECORD
+           END-PERFORM
+           CLOSE TMP-FILE
+           CLOSE EXP-FILE
+
+           DISPLAY WS-ARCHIVE-COUNT " RECORDS ARCHIVED TO "
+                   WS-ARCHIVE-FILENAME
+           DISPLAY WS-KEEP-COUNT " RECORDS RETAINED IN expenses.dat"
+           IF WS-BAD-COUNT > 0
+              DISPLAY WS-BAD-COUNT
+                " BAD RECORD(S) WITH UNREADABLE DATES RETAINED"
+           END-IF
+       MAIN-EXIT.
+           GOBACK.
+      ** add other procedures here
+       END PROGRAM ARCHIVE-EXPENSES.
