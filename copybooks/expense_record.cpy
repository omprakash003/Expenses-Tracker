@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Copybook:  EXPENSE_RECORD
+      * Layout Version: 5
+      * Purpose:   Elementary field layout shared by the expense
+      *            tracker programs that COPY it into their own
+      *            01-level FD record (e.g. 01 FS-RECORD. COPY
+      *            expense_record.).
+      * Note:      Field names keep the EXP- prefix that the reporting
+      *            programs already reference; the enclosing 01-level
+      *            group name (FS-RECORD) is supplied by each caller.
+      *
+      * Layout history:
+      *   Version 1 - DATE/AMOUNT/DESCRIPTION/CATEGORY only.
+      *   Version 2 - added SEQ-NO/KEY once EXP-FILE moved to an
+      *               indexed organization keyed on date + sequence.
+      *   Version 3 - added PERSON to tag which household member the
+      *               expense belongs to.
+      *   Version 4 - added PAYMENT-METHOD (cash/card/bank transfer)
+      *               so card-paid totals can be cross-checked against
+      *               a statement.
+      *   Version 5 - widened PAYMENT-METHOD to X(15) so "BANK
+      *               TRANSFER" (13 characters) fits without
+      *               truncating on entry.
+      ******************************************************************
+           05  EXP-DATE                PIC X(10).
+           05  EXP-AMOUNT              PIC 9(06).
+           05  EXP-DESCRIPTION         PIC X(30).
+           05  EXP-CATEGORY            PIC X(15).
+           05  EXP-PERSON              PIC X(10).
+           05  EXP-PAYMENT-METHOD      PIC X(15).
+           05  EXP-SEQ-NO              PIC 9(06).
+           05  EXP-KEY                 PIC X(16).
