@@ -0,0 +1,256 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EDIT-EXPENSE.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT EXP-FILE  ASSIGN TO "expenses.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EXP-KEY
+            FILE STATUS IS WS-EXP-STATUS.
+           SELECT TMP-FILE  ASSIGN TO "expenses.tmp"
+            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CTL-FILE  ASSIGN TO "expenses.ctl"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD EXP-FILE.
+       01 FS-RECORD.
+        COPY expense_record.
+       FD TMP-FILE.
+       01 TMP-RECORD.
+        COPY expense_record.
+       FD CTL-FILE.
+       01 CTL-RECORD.
+          05 CTL-NEXT-SEQ              PIC 9(6).
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-EXP-STATUS            PIC X(2).
+       01 WS-CTL-STATUS            PIC X(2).
+       01 WS-END-FILE              PIC X(1) VALUE 'N'.
+       01 WS-LINE-NO                PIC 9(5).
+       01 WS-SEL-LINE                PIC 9(5).
+       01 WS-EDIT-ACTION            PIC X(1).
+       01 WS-NEXT-SEQ               PIC 9(6).
+       01 WS-OLD-DATE                PIC X(10).
+       01 WS-DATE-CHANGED            PIC X(1) VALUE 'N'.
+       01 WS-VALID-DATE              PIC X(1).
+       01 WS-VALID-AMOUNT            PIC X(1).
+       01 WS-AMOUNT-IN                PIC X(6).
+       01 WS-VDD-TXT                 PIC X(2).
+       01 WS-VMM-TXT                 PIC X(2).
+       01 WS-VYYYY-TXT               PIC X(4).
+       01 WS-VDD-NUM                 PIC 9(2).
+       01 WS-VMM-NUM                 PIC 9(2).
+       01 WS-KEY-DATE.
+           05 WS-KEY-YYYY             PIC 9(4).
+           05 WS-KEY-MM               PIC 9(2).
+           05 WS-KEY-DD               PIC 9(2).
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program. Lists every record on
+      * expenses.dat with a line number, then lets the operator pick
+      * one to correct or drop, and rewrites the indexed file via a
+      * temp-file pass since records can't be updated in place once
+      * the key would change.
+      **
+           MOVE 'N' TO WS-END-FILE
+           MOVE 0 TO WS-LINE-NO
+           OPEN INPUT EXP-FILE
+           IF WS-EXP-STATUS IS NOT EQUAL TO "00"
+              DISPLAY "NO RECORDS ON FILE"
+              GO TO MAIN-EXIT
+           END-IF
+           DISPLAY "LINE   DATE         AMOUNT   DESCRIPTION"
+           PERFORM UNTIL WS-END-FILE = 'Y'
+               READ EXP-FILE NEXT RECORD
+               AT END
+                MOVE 'Y' TO WS-END-FILE
+                NOT AT END
+               ADD 1 TO WS-LINE-NO
+               DISPLAY WS-LINE-NO "  " EXP-DATE IN FS-RECORD "  "
+                       EXP-AMOUNT IN FS-RECORD "  "
+                       EXP-DESCRIPTION IN FS-RECORD
+           END-PERFORM
+           CLOSE EXP-FILE
+
+           IF WS-LINE-NO IS EQUAL TO 0
+              DISPLAY "NO RECORDS ON FILE"
+           ELSE
+              DISPLAY "ENTER LINE NUMBER TO EDIT/DELETE (0 TO CANCEL)"
+              ACCEPT WS-SEL-LINE
+              IF WS-SEL-LINE IS EQUAL TO 0 OR
+                 WS-SEL-LINE > WS-LINE-NO
+                 DISPLAY "CANCELLED"
+              ELSE
+                 DISPLAY "ENTER E TO EDIT OR D TO DELETE THAT LINE"
+                 ACCEPT WS-EDIT-ACTION
+                 PERFORM E010-REWRITE-FILE THRU E010-EXIT
+              END-IF
+           END-IF.
+       MAIN-EXIT.
+           GOBACK.
+
+       E010-REWRITE-FILE.
+           MOVE 'N' TO WS-END-FILE
+           MOVE 0 TO WS-LINE-NO
+           MOVE 'N' TO WS-DATE-CHANGED
+           OPEN INPUT EXP-FILE
+           IF WS-EXP-STATUS IS NOT EQUAL TO "00"
+              DISPLAY "NO RECORDS ON FILE"
+              GO TO E010-EXIT
+           END-IF
+           OPEN OUTPUT TMP-FILE
+           PERFORM UNTIL WS-END-FILE = 'Y'
+               READ EXP-FILE NEXT RECORD
+               AT END
+                MOVE 'Y' TO WS-END-FILE
+                NOT AT END
+               ADD 1 TO WS-LINE-NO
+               IF WS-LINE-NO IS EQUAL TO WS-SEL-LINE
+                  IF WS-EDIT-ACTION IS EQUAL TO 'D' OR
+                     WS-EDIT-ACTION IS EQUAL TO 'd'
+                     CONTINUE
+                  ELSE
+                     MOVE EXP-DATE IN FS-RECORD TO WS-OLD-DATE
+                     DISPLAY "CURRENT DATE        : "
+                             EXP-DATE IN FS-RECORD
+                     MOVE 'N' TO WS-VALID-DATE
+                     PERFORM UNTIL WS-VALID-DATE IS EQUAL TO 'Y'
+                         DISPLAY "ENTER NEW DATE(DD/MM/YYYY)"
+                         ACCEPT EXP-DATE IN FS-RECORD
+                         PERFORM D010-VALIDATE-DATE THRU D010-EXIT
+                         IF WS-VALID-DATE IS EQUAL TO 'N'
+                            DISPLAY "INVALID DATE - EXPECTED "
+                                    "DD/MM/YYYY, RE-ENTER"
+                         END-IF
+                     END-PERFORM
+                     IF EXP-DATE IN FS-RECORD IS NOT EQUAL TO
+                        WS-OLD-DATE
+                        MOVE 'Y' TO WS-DATE-CHANGED
+                     END-IF
+                     DISPLAY "CURRENT AMOUNT      : "
+                             EXP-AMOUNT IN FS-RECORD
+                     MOVE 'N' TO WS-VALID-AMOUNT
+                     PERFORM UNTIL WS-VALID-AMOUNT IS EQUAL TO 'Y'
+                         DISPLAY "ENTER NEW AMOUNT"
+                         ACCEPT WS-AMOUNT-IN
+                         IF WS-AMOUNT-IN IS NUMERIC
+                            MOVE WS-AMOUNT-IN TO EXP-AMOUNT IN FS-RECORD
+                            MOVE 'Y' TO WS-VALID-AMOUNT
+                         ELSE
+                            DISPLAY "INVALID AMOUNT - DIGITS ONLY, "
+                                    "RE-ENTER"
+                         END-IF
+                     END-PERFORM
+                     DISPLAY "CURRENT DESCRIPTION : "
+                             EXP-DESCRIPTION IN FS-RECORD
+                     DISPLAY "ENTER NEW DESCRIPTION"
+                     ACCEPT EXP-DESCRIPTION IN FS-RECORD
+                     DISPLAY "CURRENT CATEGORY    : "
+                             EXP-CATEGORY IN FS-RECORD
+                     DISPLAY "ENTER NEW CATEGORY"
+                     ACCEPT EXP-CATEGORY IN FS-RECORD
+                     DISPLAY "CURRENT PERSON      : "
+                             EXP-PERSON IN FS-RECORD
+                     DISPLAY "ENTER NEW PERSON"
+                     ACCEPT EXP-PERSON IN FS-RECORD
+                     DISPLAY "CURRENT PAYMENT     : "
+                             EXP-PAYMENT-METHOD IN FS-RECORD
+                     DISPLAY "ENTER NEW PAYMENT METHOD"
+                     ACCEPT EXP-PAYMENT-METHOD IN FS-RECORD
+                     MOVE FS-RECORD TO TMP-RECORD
+                     WRITE TMP-RECORD
+                  END-IF
+               ELSE
+                  MOVE FS-RECORD TO TMP-RECORD
+                  WRITE TMP-RECORD
+               END-IF
+           END-PERFORM
+           CLOSE EXP-FILE
+           CLOSE TMP-FILE
+
+           MOVE 'N' TO WS-END-FILE
+           MOVE 0 TO WS-LINE-NO
+           OPEN INPUT TMP-FILE
+           OPEN OUTPUT EXP-FILE
+           PERFORM UNTIL WS-END-FILE = 'Y'
+               READ TMP-FILE
+               AT END
+                MOVE 'Y' TO WS-END-FILE
+                NOT AT END
+               ADD 1 TO WS-LINE-NO
+               MOVE TMP-RECORD TO FS-RECORD
+               IF WS-LINE-NO IS EQUAL TO WS-SEL-LINE AND
+                  WS-DATE-CHANGED IS EQUAL TO 'Y'
+                  PERFORM A020-NEXT-SEQUENCE THRU A020-EXIT
+                  MOVE WS-NEXT-SEQ TO EXP-SEQ-NO IN FS-RECORD
+                  MOVE EXP-DATE IN FS-RECORD (7:4) TO WS-KEY-YYYY
+                  MOVE EXP-DATE IN FS-RECORD (4:2) TO WS-KEY-MM
+                  MOVE EXP-DATE IN FS-RECORD (1:2) TO WS-KEY-DD
+                  MOVE WS-KEY-DATE TO EXP-KEY IN FS-RECORD (1:8)
+                  MOVE SPACES      TO EXP-KEY IN FS-RECORD (9:2)
+                  MOVE EXP-SEQ-NO IN FS-RECORD TO
+                       EXP-KEY IN FS-RECORD (11:6)
+               END-IF
+               WRITE FS-RECORD
+           END-PERFORM
+           CLOSE TMP-FILE
+           CLOSE EXP-FILE
+           DISPLAY "RECORD UPDATED"
+           .
+       E010-EXIT.
+           EXIT.
+       D010-VALIDATE-DATE.
+           MOVE 'N' TO WS-VALID-DATE
+           MOVE EXP-DATE IN FS-RECORD (1:2) TO WS-VDD-TXT
+           MOVE EXP-DATE IN FS-RECORD (4:2) TO WS-VMM-TXT
+           MOVE EXP-DATE IN FS-RECORD (7:4) TO WS-VYYYY-TXT
+           IF EXP-DATE IN FS-RECORD (3:1) IS EQUAL TO "/" AND
+              EXP-DATE IN FS-RECORD (6:1) IS EQUAL TO "/" AND
+              WS-VDD-TXT IS NUMERIC AND WS-VMM-TXT IS NUMERIC AND
+              WS-VYYYY-TXT IS NUMERIC
+              MOVE WS-VDD-TXT TO WS-VDD-NUM
+              MOVE WS-VMM-TXT TO WS-VMM-NUM
+              IF WS-VDD-NUM >= 1 AND WS-VDD-NUM <= 31 AND
+                 WS-VMM-NUM >= 1 AND WS-VMM-NUM <= 12
+                 MOVE 'Y' TO WS-VALID-DATE
+              END-IF
+           END-IF
+           .
+       D010-EXIT.
+           EXIT.
+       A020-NEXT-SEQUENCE.
+           OPEN INPUT CTL-FILE
+           IF WS-CTL-STATUS IS EQUAL TO "00"
+              READ CTL-FILE
+              MOVE CTL-NEXT-SEQ TO WS-NEXT-SEQ
+              CLOSE CTL-FILE
+           ELSE
+              MOVE 1 TO WS-NEXT-SEQ
+           END-IF
+           OPEN OUTPUT CTL-FILE
+           COMPUTE CTL-NEXT-SEQ = WS-NEXT-SEQ + 1
+           WRITE CTL-RECORD
+           CLOSE CTL-FILE
+           .
+       A020-EXIT.
+           EXIT.
+      ** add other procedures here
+       END PROGRAM EDIT-EXPENSE.
