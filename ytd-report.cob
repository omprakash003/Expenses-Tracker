@@ -0,0 +1,132 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. YTD-REPORT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT EXP-FILE  ASSIGN TO "expenses.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EXP-KEY
+            FILE STATUS IS WS-EXP-STATUS.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD EXP-FILE.
+       01 FS-RECORD.
+        COPY expense_record.
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-EXP-STATUS            PIC X(2).
+       01 WS-END-FILE              PIC X(1) VALUE 'N'.
+       01 WS-SYS-DATE                PIC 9(8).
+       01 WS-SYS-DATE-X REDEFINES WS-SYS-DATE.
+          05 WS-SYS-YYYY             PIC 9(4).
+          05 WS-SYS-MM               PIC 9(2).
+          05 WS-SYS-DD               PIC 9(2).
+       01 WS-MONTH-NAMES-DATA.
+          05 FILLER                   PIC X(3) VALUE "JAN".
+          05 FILLER                   PIC X(3) VALUE "FEB".
+          05 FILLER                   PIC X(3) VALUE "MAR".
+          05 FILLER                   PIC X(3) VALUE "APR".
+          05 FILLER                   PIC X(3) VALUE "MAY".
+          05 FILLER                   PIC X(3) VALUE "JUN".
+          05 FILLER                   PIC X(3) VALUE "JUL".
+          05 FILLER                   PIC X(3) VALUE "AUG".
+          05 FILLER                   PIC X(3) VALUE "SEP".
+          05 FILLER                   PIC X(3) VALUE "OCT".
+          05 FILLER                   PIC X(3) VALUE "NOV".
+          05 FILLER                   PIC X(3) VALUE "DEC".
+       01 WS-MONTH-NAMES REDEFINES WS-MONTH-NAMES-DATA.
+          05 WS-MONTH-NAME OCCURS 12 TIMES PIC X(3).
+       01 WS-MONTH-TABLE.
+          05 WS-MONTH-TOTAL OCCURS 12 TIMES PIC 9(10).
+       01 WS-MONTH-IDX                    PIC 9(2).
+       01 WS-YTD-TOTAL                    PIC 9(10).
+       01 WS-REC-YYYY                     PIC 9(4).
+       01 WS-REC-MM                       PIC 9(2).
+       01 WS-VMM-TXT                      PIC X(2).
+       01 WS-REC-OK                       PIC X(1).
+       01 WS-BAD-COUNT                    PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program. Buckets EXP-AMOUNT by month
+      * for the current system year and prints a month-by-month table
+      * ending in a year-to-date grand total.
+      **
+           MOVE 0 TO WS-MONTH-IDX
+           PERFORM UNTIL WS-MONTH-IDX IS EQUAL TO 12
+               ADD 1 TO WS-MONTH-IDX
+               MOVE 0 TO WS-MONTH-TOTAL(WS-MONTH-IDX)
+           END-PERFORM
+           MOVE 0 TO WS-YTD-TOTAL
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+           MOVE 'N' TO WS-END-FILE
+           OPEN INPUT EXP-FILE
+           IF WS-EXP-STATUS IS NOT EQUAL TO "00"
+              DISPLAY "NO RECORDS ON FILE"
+              GO TO MAIN-EXIT
+           END-IF
+           PERFORM UNTIL WS-END-FILE = 'Y'
+               READ EXP-FILE NEXT RECORD
+               AT END
+                  MOVE 'Y' TO WS-END-FILE
+               NOT AT END
+                  PERFORM Y010-VALIDATE-MONTH THRU Y010-EXIT
+                  IF WS-REC-OK IS EQUAL TO 'N'
+                     ADD 1 TO WS-BAD-COUNT
+                  ELSE
+                     MOVE EXP-DATE(7:4) TO WS-REC-YYYY
+                     IF WS-REC-YYYY IS EQUAL TO WS-SYS-YYYY
+                        ADD EXP-AMOUNT TO WS-MONTH-TOTAL(WS-REC-MM)
+                        ADD EXP-AMOUNT TO WS-YTD-TOTAL
+                     END-IF
+                  END-IF
+           END-PERFORM
+           CLOSE EXP-FILE
+           IF WS-BAD-COUNT > 0
+              DISPLAY WS-BAD-COUNT " BAD RECORD(S) SKIPPED"
+           END-IF
+           DISPLAY "MONTH-BY-MONTH SUMMARY FOR " WS-SYS-YYYY
+           DISPLAY "MONTH    TOTAL"
+           DISPLAY "--------------------"
+           MOVE 0 TO WS-MONTH-IDX
+           PERFORM UNTIL WS-MONTH-IDX IS EQUAL TO 12
+               ADD 1 TO WS-MONTH-IDX
+               DISPLAY WS-MONTH-NAME(WS-MONTH-IDX) "      "
+                       WS-MONTH-TOTAL(WS-MONTH-IDX)
+           END-PERFORM
+           DISPLAY "--------------------"
+           DISPLAY "YEAR-TO-DATE TOTAL   " WS-YTD-TOTAL.
+       MAIN-EXIT.
+           GOBACK.
+
+       Y010-VALIDATE-MONTH.
+           MOVE 'Y' TO WS-REC-OK
+           MOVE EXP-DATE(4:2) TO WS-VMM-TXT
+           IF WS-VMM-TXT IS NOT NUMERIC
+              MOVE 'N' TO WS-REC-OK
+           ELSE
+              MOVE WS-VMM-TXT TO WS-REC-MM
+              IF WS-REC-MM < 1 OR WS-REC-MM > 12
+                 MOVE 'N' TO WS-REC-OK
+              END-IF
+           END-IF
+           .
+       Y010-EXIT.
+           EXIT.
+      ** add other procedures here
+       END PROGRAM YTD-REPORT.
