@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. BATCH-ADD-EXPENSE.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT EXP-FILE  ASSIGN TO "expenses.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EXP-KEY
+            FILE STATUS IS WS-EXP-STATUS.
+           SELECT CTL-FILE  ASSIGN TO "expenses.ctl"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
+           SELECT PARM-FILE  ASSIGN TO "expenses.par"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-PARM-STATUS.
+           SELECT REPORT-FILE  ASSIGN TO "batch-add.rpt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD EXP-FILE.
+       01 FS-RECORD.
+        COPY expense_record.
+       FD CTL-FILE.
+       01 CTL-RECORD.
+          05 CTL-NEXT-SEQ     PIC 9(6).
+       FD PARM-FILE.
+       01 PARM-RECORD.
+          05 PARM-DATE           PIC X(10).
+          05 PARM-AMOUNT         PIC 9(6).
+          05 PARM-DESCRIPTION    PIC X(30).
+          05 PARM-CATEGORY       PIC X(15).
+          05 PARM-PERSON         PIC X(10).
+          05 PARM-PAYMENT-METHOD PIC X(15).
+       FD REPORT-FILE.
+       01 REPORT-RECORD           PIC X(80).
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-EXP-STATUS       PIC X(2).
+       01 WS-CTL-STATUS       PIC X(2).
+       01 WS-PARM-STATUS      PIC X(2).
+       01 WS-NEXT-SEQ         PIC 9(6).
+       01 WS-END-FILE         PIC X(1) VALUE 'N'.
+       01 WS-ADD-COUNT        PIC 9(6) VALUE 0.
+       01 WS-REPORT-AMOUNT    PIC ZZZZZ9.
+       01 WS-KEY-DATE.
+           05 WS-KEY-YYYY     PIC 9(4).
+           05 WS-KEY-MM       PIC 9(2).
+           05 WS-KEY-DD       PIC 9(2).
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program. Runs unattended - every
+      * field comes from the expenses.par parameter file (one fixed-
+      * format record per expense to add) instead of an ACCEPT, and the
+      * results go to batch-add.rpt instead of DISPLAY, so this can be
+      * driven from JCL or a cron/scheduler job with no one at a
+      * terminal.
+      **
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS IS NOT EQUAL TO "00"
+              DISPLAY "NO BATCH PARAMETER FILE FOUND (expenses.par)"
+              GO TO MAIN-EXIT
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           PERFORM UNTIL WS-END-FILE = 'Y'
+               READ PARM-FILE
+               AT END
+                  MOVE 'Y' TO WS-END-FILE
+               NOT AT END
+                  PERFORM K010-WRITE-ENTRY THRU K010-EXIT
+           END-PERFORM
+           CLOSE PARM-FILE
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING WS-ADD-COUNT DELIMITED BY SIZE
+                  " ENTRIES ADDED FROM expenses.par" DELIMITED BY SIZE
+             INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           CLOSE REPORT-FILE.
+       MAIN-EXIT.
+           STOP RUN.
+
+       K010-WRITE-ENTRY.
+           OPEN I-O EXP-FILE
+           IF WS-EXP-STATUS IS EQUAL TO "35"
+              OPEN OUTPUT EXP-FILE
+              CLOSE EXP-FILE
+              OPEN I-O EXP-FILE
+           END-IF
+           MOVE PARM-DATE        TO EXP-DATE
+           MOVE PARM-AMOUNT      TO EXP-AMOUNT
+           MOVE PARM-DESCRIPTION TO EXP-DESCRIPTION
+           MOVE PARM-CATEGORY    TO EXP-CATEGORY
+           MOVE PARM-PERSON      TO EXP-PERSON
+           MOVE PARM-PAYMENT-METHOD TO EXP-PAYMENT-METHOD
+           PERFORM A020-NEXT-SEQUENCE THRU A020-EXIT
+           MOVE WS-NEXT-SEQ TO EXP-SEQ-NO
+           MOVE EXP-DATE(7:4) TO WS-KEY-YYYY
+           MOVE EXP-DATE(4:2) TO WS-KEY-MM
+           MOVE EXP-DATE(1:2) TO WS-KEY-DD
+           MOVE WS-KEY-DATE TO EXP-KEY(1:8)
+           MOVE SPACES      TO EXP-KEY(9:2)
+           MOVE EXP-SEQ-NO  TO EXP-KEY(11:6)
+           WRITE FS-RECORD
+           CLOSE EXP-FILE
+           ADD 1 TO WS-ADD-COUNT
+           MOVE PARM-AMOUNT TO WS-REPORT-AMOUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING "ADDED: " DELIMITED BY SIZE
+                  PARM-DATE DELIMITED BY SIZE
+                  "  "      DELIMITED BY SIZE
+                  WS-REPORT-AMOUNT DELIMITED BY SIZE
+                  "  "      DELIMITED BY SIZE
+                  PARM-DESCRIPTION DELIMITED BY SIZE
+             INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           .
+       K010-EXIT.
+           EXIT.
+
+       A020-NEXT-SEQUENCE.
+           OPEN INPUT CTL-FILE
+           IF WS-CTL-STATUS IS EQUAL TO "00"
+              READ CTL-FILE
+              MOVE CTL-NEXT-SEQ TO WS-NEXT-SEQ
+              CLOSE CTL-FILE
+           ELSE
+              MOVE 1 TO WS-NEXT-SEQ
+           END-IF
+           OPEN OUTPUT CTL-FILE
+           COMPUTE CTL-NEXT-SEQ = WS-NEXT-SEQ + 1
+           WRITE CTL-RECORD
+           CLOSE CTL-FILE
+           .
+       A020-EXIT.
+           EXIT.
+      ** add other procedures here
+       END PROGRAM BATCH-ADD-EXPENSE.
