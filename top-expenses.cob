@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. TOP-EXPENSES.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT EXP-FILE  ASSIGN TO "expenses.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EXP-KEY
+            FILE STATUS IS WS-EXP-STATUS.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD EXP-FILE.
+       01 FS-RECORD.
+        COPY expense_record.
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-EXP-STATUS            PIC X(2).
+       01 WS-END-FILE              PIC X(1) VALUE 'N'.
+       01 WS-TOPN-COUNT                   PIC 9(2) VALUE 0.
+       01 WS-TOPN-TABLE.
+          05 WS-TOPN-ENTRY OCCURS 10 TIMES.
+             10 WS-TOPN-AMOUNT           PIC 9(6).
+             10 WS-TOPN-DATE             PIC X(10).
+             10 WS-TOPN-DESC             PIC X(30).
+       01 WS-TOPN-POS                     PIC 9(2).
+       01 WS-TOPN-SHIFT                   PIC 9(2).
+       01 WS-TOPN-FOUND                   PIC X(1).
+       01 WS-CAND-AMOUNT                  PIC 9(6).
+       01 WS-CAND-DATE                    PIC X(10).
+       01 WS-CAND-DESC                    PIC X(30).
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program. Keeps a 10-entry table
+      * sorted descending by amount while scanning EXP-FILE once, then
+      * prints date/amount/description for whatever made the top 10.
+      **
+           MOVE 0 TO WS-TOPN-COUNT
+           MOVE 'N' TO WS-END-FILE
+           OPEN INPUT EXP-FILE
+           IF WS-EXP-STATUS IS NOT EQUAL TO "00"
+              DISPLAY "NO RECORDS ON FILE"
+              GO TO MAIN-EXIT
+           END-IF
+           PERFORM UNTIL WS-END-FILE = 'Y'
+               READ EXP-FILE NEXT RECORD
+               AT END
+                  MOVE 'Y' TO WS-END-FILE
+               NOT AT END
+                  MOVE EXP-AMOUNT      TO WS-CAND-AMOUNT
+                  MOVE EXP-DATE        TO WS-CAND-DATE
+                  MOVE EXP-DESCRIPTION TO WS-CAND-DESC
+                  PERFORM J100-INSERT-TOPN THRU J100-EXIT
+           END-PERFORM
+           CLOSE EXP-FILE
+           DISPLAY "TOP " WS-TOPN-COUNT " LARGEST EXPENSES"
+           DISPLAY "DATE          AMOUNT     DESCRIPTION"
+           DISPLAY "-----------------------------------------"
+           MOVE 0 TO WS-TOPN-POS
+           PERFORM UNTIL WS-TOPN-POS IS EQUAL TO WS-TOPN-COUNT
+               ADD 1 TO WS-TOPN-POS
+               DISPLAY WS-TOPN-DATE(WS-TOPN-POS) "  "
+                       WS-TOPN-AMOUNT(WS-TOPN-POS) "  "
+                       WS-TOPN-DESC(WS-TOPN-POS)
+           END-PERFORM.
+       MAIN-EXIT.
+           GOBACK.
+
+       J100-INSERT-TOPN.
+           MOVE 'N' TO WS-TOPN-FOUND
+           MOVE 0 TO WS-TOPN-POS
+           PERFORM UNTIL WS-TOPN-POS IS EQUAL TO WS-TOPN-COUNT
+                          OR WS-TOPN-FOUND IS EQUAL TO 'Y'
+               ADD 1 TO WS-TOPN-POS
+               IF WS-CAND-AMOUNT > WS-TOPN-AMOUNT(WS-TOPN-POS)
+                  MOVE 'Y' TO WS-TOPN-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-TOPN-FOUND IS EQUAL TO 'N'
+              ADD 1 TO WS-TOPN-POS
+           END-IF
+           IF WS-TOPN-POS IS LESS THAN OR EQUAL TO 10
+              IF WS-TOPN-COUNT < 10
+                 ADD 1 TO WS-TOPN-COUNT
+              END-IF
+              MOVE WS-TOPN-COUNT TO WS-TOPN-SHIFT
+              PERFORM UNTIL WS-TOPN-SHIFT IS EQUAL TO WS-TOPN-POS
+                  MOVE WS-TOPN-AMOUNT(WS-TOPN-SHIFT - 1)
+                    TO WS-TOPN-AMOUNT(WS-TOPN-SHIFT)
+                  MOVE WS-TOPN-DATE(WS-TOPN-SHIFT - 1)
+                    TO WS-TOPN-DATE(WS-TOPN-SHIFT)
+                  MOVE WS-TOPN-DESC(WS-TOPN-SHIFT - 1)
+                    TO WS-TOPN-DESC(WS-TOPN-SHIFT)
+                  SUBTRACT 1 FROM WS-TOPN-SHIFT
+              END-PERFORM
+              MOVE WS-CAND-AMOUNT TO WS-TOPN-AMOUNT(WS-TOPN-POS)
+              MOVE WS-CAND-DATE   TO WS-TOPN-DATE(WS-TOPN-POS)
+              MOVE WS-CAND-DESC   TO WS-TOPN-DESC(WS-TOPN-POS)
+           END-IF
+           .
+       J100-EXIT.
+           EXIT.
+      ** add other procedures here
+       END PROGRAM TOP-EXPENSES.
