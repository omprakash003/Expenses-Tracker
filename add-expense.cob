@@ -0,0 +1,194 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. ADD-EXPENSE.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT EXP-FILE  ASSIGN TO "expenses.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EXP-KEY
+            FILE STATUS IS WS-EXP-STATUS.
+           SELECT CTL-FILE  ASSIGN TO "expenses.ctl"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD EXP-FILE.
+       01 FS-RECORD.
+        COPY expense_record.
+       FD CTL-FILE.
+       01 CTL-RECORD.
+          05 CTL-NEXT-SEQ     PIC 9(6).
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-REC.
+           05 WS-DATE         PIC X(10).
+           05 WS-AMOUNT       PIC 9(6).
+           05 WS-DESCRIPTION  PIC X(30).
+           05 WS-CATEGORY     PIC X(15).
+       01 WS-PERSON           PIC X(10).
+       01 WS-PAYMENT-METHOD   PIC X(15).
+       01 WS-AMOUNT-IN        PIC X(6).
+       01 WS-VALID-DATE       PIC X(1).
+       01 WS-VALID-AMOUNT     PIC X(1).
+       01 WS-VDD-TXT          PIC X(2).
+       01 WS-VMM-TXT          PIC X(2).
+       01 WS-VYYYY-TXT        PIC X(4).
+       01 WS-VDD-NUM          PIC 9(2).
+       01 WS-VMM-NUM          PIC 9(2).
+       01 WS-EXP-STATUS       PIC X(2).
+       01 WS-CTL-STATUS       PIC X(2).
+       01 WS-NEXT-SEQ         PIC 9(6).
+       01 WS-DUP-FOUND        PIC X(1).
+       01 WS-PROCEED          PIC X(1).
+       01 WS-END-FILE         PIC X(1).
+       01 WS-KEY-DATE.
+           05 WS-KEY-YYYY     PIC 9(4).
+           05 WS-KEY-MM       PIC 9(2).
+           05 WS-KEY-DD       PIC 9(2).
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           MOVE 'N' TO WS-VALID-DATE
+           PERFORM UNTIL WS-VALID-DATE IS EQUAL TO 'Y'
+               DISPLAY "ENTER THE DATE(DD/MM/YYYY)"
+               ACCEPT WS-DATE
+               PERFORM A010-VALIDATE-DATE THRU A010-EXIT
+               IF WS-VALID-DATE IS EQUAL TO 'N'
+                  DISPLAY "INVALID DATE - EXPECTED DD/MM/YYYY, RE-ENTER"
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WS-VALID-AMOUNT
+           PERFORM UNTIL WS-VALID-AMOUNT IS EQUAL TO 'Y'
+               DISPLAY "ENTER THE AMOUNT"
+               ACCEPT WS-AMOUNT-IN
+               IF WS-AMOUNT-IN IS NUMERIC
+                  MOVE WS-AMOUNT-IN TO WS-AMOUNT
+                  MOVE 'Y' TO WS-VALID-AMOUNT
+               ELSE
+                  DISPLAY "INVALID AMOUNT - DIGITS ONLY, RE-ENTER"
+               END-IF
+           END-PERFORM
+
+           ACCEPT WS-DESCRIPTION
+
+           DISPLAY "ENTER CATEGORY (GROCERIES/TRANSPORT/UTILITIES/ETC)"
+           ACCEPT WS-CATEGORY
+
+           DISPLAY "ENTER PERSON (WHO SPENT THIS)"
+           ACCEPT WS-PERSON
+
+           DISPLAY "ENTER PAYMENT METHOD (CASH/CARD/BANK TRANSFER)"
+           ACCEPT WS-PAYMENT-METHOD
+
+           MOVE 'N' TO WS-DUP-FOUND
+           PERFORM A030-CHECK-DUPLICATE THRU A030-EXIT
+           MOVE 'Y' TO WS-PROCEED
+           IF WS-DUP-FOUND IS EQUAL TO 'Y'
+              DISPLAY "THIS LOOKS LIKE A DUPLICATE OF A RECORD ALREADY "
+                       "ON FILE"
+              DISPLAY "ADD ANYWAY? (Y/N)"
+              ACCEPT WS-PROCEED
+           END-IF
+
+           IF WS-PROCEED IS EQUAL TO 'Y' OR WS-PROCEED IS EQUAL TO 'y'
+              OPEN I-O EXP-FILE
+              IF WS-EXP-STATUS IS EQUAL TO "35"
+                 OPEN OUTPUT EXP-FILE
+                 CLOSE EXP-FILE
+                 OPEN I-O EXP-FILE
+              END-IF
+              MOVE WS-REC TO FS-RECORD
+              MOVE WS-PERSON TO EXP-PERSON
+              MOVE WS-PAYMENT-METHOD TO EXP-PAYMENT-METHOD
+              PERFORM A020-NEXT-SEQUENCE THRU A020-EXIT
+              MOVE WS-NEXT-SEQ TO EXP-SEQ-NO
+              MOVE EXP-DATE(7:4) TO WS-KEY-YYYY
+              MOVE EXP-DATE(4:2) TO WS-KEY-MM
+              MOVE EXP-DATE(1:2) TO WS-KEY-DD
+              MOVE WS-KEY-DATE TO EXP-KEY(1:8)
+              MOVE SPACES      TO EXP-KEY(9:2)
+              MOVE EXP-SEQ-NO  TO EXP-KEY(11:6)
+              WRITE FS-RECORD
+              CLOSE EXP-FILE
+              DISPLAY "EXPENSES RECORDED"
+           ELSE
+              DISPLAY "ENTRY CANCELLED"
+           END-IF.
+
+            GOBACK.
+
+       A020-NEXT-SEQUENCE.
+           OPEN INPUT CTL-FILE
+           IF WS-CTL-STATUS IS EQUAL TO "00"
+              READ CTL-FILE
+              MOVE CTL-NEXT-SEQ TO WS-NEXT-SEQ
+              CLOSE CTL-FILE
+           ELSE
+              MOVE 1 TO WS-NEXT-SEQ
+           END-IF
+           OPEN OUTPUT CTL-FILE
+           COMPUTE CTL-NEXT-SEQ = WS-NEXT-SEQ + 1
+           WRITE CTL-RECORD
+           CLOSE CTL-FILE
+           .
+       A020-EXIT.
+           EXIT.
+       A030-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-END-FILE
+           OPEN INPUT EXP-FILE
+           IF WS-EXP-STATUS IS EQUAL TO "00"
+              PERFORM UNTIL WS-END-FILE = 'Y'
+                  READ EXP-FILE NEXT RECORD
+                  AT END
+                     MOVE 'Y' TO WS-END-FILE
+                  NOT AT END
+                     IF EXP-DATE IS EQUAL TO WS-DATE AND
+                        EXP-AMOUNT IS EQUAL TO WS-AMOUNT AND
+                        EXP-DESCRIPTION IS EQUAL TO WS-DESCRIPTION
+                        MOVE 'Y' TO WS-DUP-FOUND
+                     END-IF
+              END-PERFORM
+              CLOSE EXP-FILE
+           END-IF
+           .
+       A030-EXIT.
+           EXIT.
+       A010-VALIDATE-DATE.
+           MOVE 'N' TO WS-VALID-DATE
+           MOVE WS-DATE(1:2) TO WS-VDD-TXT
+           MOVE WS-DATE(4:2) TO WS-VMM-TXT
+           MOVE WS-DATE(7:4) TO WS-VYYYY-TXT
+           IF WS-DATE(3:1) IS EQUAL TO "/" AND
+              WS-DATE(6:1) IS EQUAL TO "/" AND
+              WS-VDD-TXT IS NUMERIC AND WS-VMM-TXT IS NUMERIC AND
+              WS-VYYYY-TXT IS NUMERIC
+              MOVE WS-VDD-TXT TO WS-VDD-NUM
+              MOVE WS-VMM-TXT TO WS-VMM-NUM
+              IF WS-VDD-NUM >= 1 AND WS-VDD-NUM <= 31 AND
+                 WS-VMM-NUM >= 1 AND WS-VMM-NUM <= 12
+                 MOVE 'Y' TO WS-VALID-DATE
+              END-IF
+           END-IF
+           .
+       A010-EXIT.
+           EXIT.
+      ** add other procedures here
+       END PROGRAM ADD-EXPENSE.
