@@ -0,0 +1,207 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. VIEW-RECORDS.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT EXP-FILE  ASSIGN TO "expenses.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EXP-KEY
+            FILE STATUS IS WS-EXP-STATUS.
+           SELECT CSV-FILE  ASSIGN TO "expenses.csv"
+            ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD EXP-FILE.
+       01 FS-RECORD.
+        COPY expense_record.
+       FD CSV-FILE.
+       01 CSV-RECORD                      PIC X(100).
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-EXP-STATUS                   PIC X(2).
+       01 WS-MODE                         PIC X(1).
+       01 WS-CSV-AMOUNT                   PIC ZZZZZ9.
+       01 WS-CSV-LINE                     PIC X(100).
+       01 WS-END-FILE                     PIC X(1) VALUE 'N'.
+       01 WS-START-DATE                  PIC X(10) VALUE SPACES.
+       01 WS-END-DATE                    PIC X(10) VALUE SPACES.
+       01 WS-START-CMP                   PIC 9(8)  VALUE 0.
+       01 WS-END-CMP                     PIC 9(8)  VALUE 99999999.
+       01 WS-REC-CMP                     PIC 9(8).
+       01 WS-CDATE                       PIC X(10).
+       01 WS-CDD                         PIC 9(2).
+       01 WS-CMM                         PIC 9(2).
+       01 WS-CYYYY                       PIC 9(4).
+       01 WS-CCMP                        PIC 9(8).
+       01 WS-PERSON-FILTER                PIC X(10) VALUE SPACES.
+       01 WS-KEYWORD                      PIC X(30) VALUE SPACES.
+       01 WS-KEYWORD-LEN                  PIC 9(2) VALUE 0.
+       01 WS-MAX-POS                      PIC 9(2).
+       01 WS-DESC-POS                     PIC 9(2).
+       01 WS-MATCH-FOUND                  PIC X(1).
+       01 WS-CDATE-OK                     PIC X(1).
+       01 WS-BAD-COUNT                    PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           DISPLAY "START DATE (DD/MM/YYYY, BLANK FOR NO LIMIT)"
+           ACCEPT WS-START-DATE
+           DISPLAY "END DATE   (DD/MM/YYYY, BLANK FOR NO LIMIT)"
+           ACCEPT WS-END-DATE
+           IF WS-START-DATE NOT = SPACES
+              MOVE WS-START-DATE TO WS-CDATE
+              PERFORM B200-CONVERT-DATE
+              IF WS-CDATE-OK IS EQUAL TO 'N'
+                 DISPLAY "INVALID START DATE - IGNORING FILTER"
+              ELSE
+                 MOVE WS-CCMP TO WS-START-CMP
+              END-IF
+           END-IF
+           IF WS-END-DATE NOT = SPACES
+              MOVE WS-END-DATE TO WS-CDATE
+              PERFORM B200-CONVERT-DATE
+              IF WS-CDATE-OK IS EQUAL TO 'N'
+                 DISPLAY "INVALID END DATE - IGNORING FILTER"
+              ELSE
+                 MOVE WS-CCMP TO WS-END-CMP
+              END-IF
+           END-IF
+
+           DISPLAY "FILTER BY PERSON (BLANK FOR ALL)"
+           ACCEPT WS-PERSON-FILTER
+
+           DISPLAY "SEARCH KEYWORD IN DESCRIPTION (BLANK FOR ALL)"
+           ACCEPT WS-KEYWORD
+           MOVE 30 TO WS-KEYWORD-LEN
+           PERFORM UNTIL WS-KEYWORD-LEN IS EQUAL TO 0
+                     OR WS-KEYWORD(WS-KEYWORD-LEN:1) IS NOT EQUAL
+                        TO SPACE
+               SUBTRACT 1 FROM WS-KEYWORD-LEN
+           END-PERFORM
+
+           DISPLAY "DISPLAY TO SCREEN OR EXPORT TO CSV (D/E)"
+           ACCEPT WS-MODE
+
+           OPEN INPUT EXP-FILE
+           IF WS-EXP-STATUS IS NOT EQUAL TO "00"
+              DISPLAY "NO RECORDS ON FILE"
+              GO TO MAIN-EXIT
+           END-IF
+           IF WS-MODE IS EQUAL TO 'E' OR WS-MODE IS EQUAL TO 'e'
+              OPEN OUTPUT CSV-FILE
+              MOVE "DATE,AMOUNT,DESCRIPTION,CATEGORY,PERSON,PAYMENT"
+                TO CSV-RECORD
+              WRITE CSV-RECORD
+           ELSE
+              DISPLAY "DATE        |  AMOUNT  |  DESCRIPTION"
+              DISPLAY "--------------------------------------"
+           END-IF
+           PERFORM UNTIL WS-END-FILE = 'Y'
+               READ EXP-FILE NEXT RECORD
+               AT END
+                MOVE 'Y' TO WS-END-FILE
+                NOT AT END
+            MOVE EXP-DATE TO WS-CDATE
+            PERFORM B200-CONVERT-DATE
+            IF WS-CDATE-OK IS EQUAL TO 'N'
+               ADD 1 TO WS-BAD-COUNT
+            ELSE
+               MOVE WS-CCMP TO WS-REC-CMP
+               PERFORM B300-MATCH-KEYWORD
+               IF WS-REC-CMP >= WS-START-CMP
+                  AND WS-REC-CMP <= WS-END-CMP
+                  AND (WS-PERSON-FILTER IS EQUAL TO SPACES
+                       OR EXP-PERSON IS EQUAL TO WS-PERSON-FILTER)
+                  AND WS-MATCH-FOUND IS EQUAL TO 'Y'
+                  IF WS-MODE IS EQUAL TO 'E' OR WS-MODE IS EQUAL TO 'e'
+                     MOVE EXP-AMOUNT TO WS-CSV-AMOUNT
+                     STRING EXP-DATE        DELIMITED BY SIZE
+                            ","            DELIMITED BY SIZE
+                            WS-CSV-AMOUNT  DELIMITED BY SIZE
+                            ","            DELIMITED BY SIZE
+                            '"'            DELIMITED BY SIZE
+                            EXP-DESCRIPTION DELIMITED BY SIZE
+                            '"'            DELIMITED BY SIZE
+                            ","            DELIMITED BY SIZE
+                            '"'            DELIMITED BY SIZE
+                            EXP-CATEGORY   DELIMITED BY SIZE
+                            '"'            DELIMITED BY SIZE
+                            ","            DELIMITED BY SIZE
+                            EXP-PERSON     DELIMITED BY SIZE
+                            ","            DELIMITED BY SIZE
+                            EXP-PAYMENT-METHOD DELIMITED BY SIZE
+                       INTO WS-CSV-LINE
+                     MOVE WS-CSV-LINE TO CSV-RECORD
+                     WRITE CSV-RECORD
+                  ELSE
+                     DISPLAY EXP-DATE "  |  " EXP-AMOUNT "  |  "
+                             EXP-DESCRIPTION
+                  END-IF
+               END-IF
+            END-IF
+            END-READ
+           END-PERFORM
+
+           IF WS-BAD-COUNT > 0
+              DISPLAY WS-BAD-COUNT " BAD RECORD(S) SKIPPED"
+           END-IF
+           IF WS-MODE IS EQUAL TO 'E' OR WS-MODE IS EQUAL TO 'e'
+              CLOSE CSV-FILE
+              DISPLAY "RECORDS EXPORTED TO expenses.csv"
+           ELSE
+              DISPLAY "----------END OF RECORDS ------------"
+           END-IF.
+           CLOSE EXP-FILE.
+       MAIN-EXIT.
+            GOBACK.
+       B200-CONVERT-DATE.
+           MOVE 'Y' TO WS-CDATE-OK
+           IF WS-CDATE(3:1) IS NOT EQUAL TO "/" OR
+              WS-CDATE(6:1) IS NOT EQUAL TO "/" OR
+              WS-CDATE(1:2) IS NOT NUMERIC OR
+              WS-CDATE(4:2) IS NOT NUMERIC OR
+              WS-CDATE(7:4) IS NOT NUMERIC
+              MOVE 'N' TO WS-CDATE-OK
+              MOVE 0 TO WS-CCMP
+           ELSE
+              UNSTRING WS-CDATE DELIMITED BY "/"
+                  INTO WS-CDD WS-CMM WS-CYYYY
+              COMPUTE WS-CCMP = WS-CYYYY * 10000 + WS-CMM * 100 + WS-CDD
+           END-IF
+           .
+       B300-MATCH-KEYWORD.
+           IF WS-KEYWORD-LEN IS EQUAL TO 0
+              MOVE 'Y' TO WS-MATCH-FOUND
+           ELSE
+              MOVE 'N' TO WS-MATCH-FOUND
+              COMPUTE WS-MAX-POS = 31 - WS-KEYWORD-LEN
+              MOVE 1 TO WS-DESC-POS
+              PERFORM UNTIL WS-DESC-POS > WS-MAX-POS
+                        OR WS-MATCH-FOUND IS EQUAL TO 'Y'
+                  IF EXP-DESCRIPTION(WS-DESC-POS:WS-KEYWORD-LEN)
+                     IS EQUAL TO WS-KEYWORD(1:WS-KEYWORD-LEN)
+                     MOVE 'Y' TO WS-MATCH-FOUND
+                  END-IF
+                  ADD 1 TO WS-DESC-POS
+              END-PERFORM
+           END-IF
+           .
+      ** add other procedures here
+       END PROGRAM VIEW-RECORDS.
