@@ -0,0 +1,56 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. SET-BUDGET.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT BUDGET-FILE  ASSIGN TO "budget.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-BUDGET-STATUS.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD BUDGET-FILE.
+       01 BUDGET-RECORD.
+          05 BUD-AMOUNT           PIC 9(10).
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-BUDGET-STATUS        PIC X(2).
+       01 WS-BUDGET-IN            PIC X(10).
+       01 WS-VALID-AMOUNT         PIC X(1).
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program. Sets the monthly budget
+      * figure that VIEW-TOTAL compares the period total against.
+      **
+           MOVE 'N' TO WS-VALID-AMOUNT
+           PERFORM UNTIL WS-VALID-AMOUNT IS EQUAL TO 'Y'
+               DISPLAY "ENTER MONTHLY BUDGET AMOUNT"
+               ACCEPT WS-BUDGET-IN
+               IF WS-BUDGET-IN IS NUMERIC
+                  MOVE WS-BUDGET-IN TO BUD-AMOUNT
+                  MOVE 'Y' TO WS-VALID-AMOUNT
+               ELSE
+                  DISPLAY "INVALID AMOUNT - DIGITS ONLY, RE-ENTER"
+               END-IF
+           END-PERFORM
+           OPEN OUTPUT BUDGET-FILE
+           WRITE BUDGET-RECORD
+           CLOSE BUDGET-FILE
+           DISPLAY "MONTHLY BUDGET SAVED".
+           GOBACK.
+      ** add other procedures here
+       END PROGRAM SET-BUDGET.
