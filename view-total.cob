@@ -1,51 +1,262 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. VIEW-TOTAL.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       FILE-CONTROL.
-           SELECT EXP-FILE  ASSIGN TO "expenses.dat"
-            ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       FD EXP-FILE.
-       01 FS-RECORD.
-        COPY expense_record.
-       WORKING-STORAGE SECTION.
-      *-----------------------
-       01 WS-TOTAL-EXPENSE                    PIC 9(11) VALUE 0.
-       01 WS-END-FILE                     PIC X(1) VALUE 'N'.
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-            OPEN INPUT EXP-FILE.
-
-           PERFORM UNTIL WS-END-FILE = 'Y'
-               READ EXP-FILE
-               AT END
-                  MOVE 'Y' TO WS-END-FILE
-               NOT AT END
-               ADD EXP-AMOUNT TO WS-TOTAL-EXPENSE
-
-
-           END-PERFORM.
-           DISPLAY "YOUR TOTAL EXPENSE  " WS-TOTAL-EXPENSE
-           CLOSE EXP-FILE.
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM VIEW-TOTAL.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. VIEW-TOTAL.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT EXP-FILE  ASSIGN TO "expenses.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EXP-KEY
+            FILE STATUS IS WS-EXP-STATUS.
+           SELECT BUDGET-FILE  ASSIGN TO "budget.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-BUDGET-STATUS.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD EXP-FILE.
+       01 FS-RECORD.
+        COPY expense_record.
+       FD BUDGET-FILE.
+       01 BUDGET-RECORD.
+          05 BUD-AMOUNT                   PIC 9(10).
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-EXP-STATUS                       PIC X(2).
+       01 WS-TOTAL-EXPENSE                    PIC 9(11) VALUE 0.
+       01 WS-END-FILE                     PIC X(1) VALUE 'N'.
+       01 WS-CAT-COUNT                    PIC 9(3) VALUE 0.
+       01 WS-CAT-IDX                      PIC 9(3).
+       01 WS-CAT-FOUND                     PIC X(1).
+       01 WS-CAT-TABLE.
+          05 WS-CAT-ENTRY OCCURS 20 TIMES.
+             10 WS-CAT-NAME             PIC X(15).
+             10 WS-CAT-TOTAL            PIC 9(11).
+       01 WS-START-DATE                  PIC X(10) VALUE SPACES.
+       01 WS-END-DATE                    PIC X(10) VALUE SPACES.
+       01 WS-START-CMP                   PIC 9(8)  VALUE 0.
+       01 WS-END-CMP                     PIC 9(8)  VALUE 99999999.
+       01 WS-REC-CMP                     PIC 9(8).
+       01 WS-CDATE                       PIC X(10).
+       01 WS-CDD                         PIC 9(2).
+       01 WS-CMM                         PIC 9(2).
+       01 WS-CYYYY                       PIC 9(4).
+       01 WS-CCMP                        PIC 9(8).
+       01 WS-PERSON-FILTER                PIC X(10) VALUE SPACES.
+       01 WS-PAY-COUNT                    PIC 9(3) VALUE 0.
+       01 WS-PAY-IDX                      PIC 9(3).
+       01 WS-PAY-FOUND                    PIC X(1).
+       01 WS-PAY-TABLE.
+          05 WS-PAY-ENTRY OCCURS 10 TIMES.
+             10 WS-PAY-NAME             PIC X(15).
+             10 WS-PAY-TOTAL            PIC 9(11).
+       01 WS-BUDGET-STATUS                PIC X(2).
+       01 WS-BUDGET-AMOUNT                PIC 9(10) VALUE 0.
+       01 WS-REMAINING-BUDGET             PIC S9(10).
+       01 WS-PERCENT-USED                 PIC 999V99.
+       01 WS-CDATE-OK                     PIC X(1).
+       01 WS-BAD-COUNT                    PIC 9(6) VALUE 0.
+       01 WS-MONTH-EXPENSE                PIC 9(11) VALUE 0.
+       01 WS-SYS-DATE                     PIC 9(8).
+       01 WS-SYS-DATE-X REDEFINES WS-SYS-DATE.
+          05 WS-SYS-YYYY                  PIC 9(4).
+          05 WS-SYS-MM                    PIC 9(2).
+          05 WS-SYS-DD                    PIC 9(2).
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+           DISPLAY "START DATE (DD/MM/YYYY, BLANK FOR NO LIMIT)"
+           ACCEPT WS-START-DATE
+           DISPLAY "END DATE   (DD/MM/YYYY, BLANK FOR NO LIMIT)"
+           ACCEPT WS-END-DATE
+           IF WS-START-DATE NOT = SPACES
+              MOVE WS-START-DATE TO WS-CDATE
+              PERFORM B200-CONVERT-DATE
+              IF WS-CDATE-OK IS EQUAL TO 'Y'
+                 MOVE WS-CCMP TO WS-START-CMP
+              ELSE
+                 DISPLAY "INVALID START DATE - IGNORING FILTER"
+              END-IF
+           END-IF
+           IF WS-END-DATE NOT = SPACES
+              MOVE WS-END-DATE TO WS-CDATE
+              PERFORM B200-CONVERT-DATE
+              IF WS-CDATE-OK IS EQUAL TO 'Y'
+                 MOVE WS-CCMP TO WS-END-CMP
+              ELSE
+                 DISPLAY "INVALID END DATE - IGNORING FILTER"
+              END-IF
+           END-IF
+
+           DISPLAY "FILTER BY PERSON (BLANK FOR ALL)"
+           ACCEPT WS-PERSON-FILTER
+
+            OPEN INPUT EXP-FILE.
+           IF WS-EXP-STATUS IS NOT EQUAL TO "00"
+              DISPLAY "NO RECORDS ON FILE"
+              GO TO MAIN-EXIT
+           END-IF
+
+           PERFORM UNTIL WS-END-FILE = 'Y'
+               READ EXP-FILE NEXT RECORD
+               AT END
+                  MOVE 'Y' TO WS-END-FILE
+               NOT AT END
+               MOVE EXP-DATE TO WS-CDATE
+               PERFORM B200-CONVERT-DATE
+               IF WS-CDATE-OK IS EQUAL TO 'N'
+                  ADD 1 TO WS-BAD-COUNT
+               ELSE
+                  MOVE WS-CCMP TO WS-REC-CMP
+                  IF WS-REC-CMP >= WS-START-CMP
+                     AND WS-REC-CMP <= WS-END-CMP
+                     AND (WS-PERSON-FILTER IS EQUAL TO SPACES
+                          OR EXP-PERSON IS EQUAL TO WS-PERSON-FILTER)
+                     ADD EXP-AMOUNT TO WS-TOTAL-EXPENSE
+                     PERFORM B100-ACCUM-CATEGORY
+                     PERFORM B110-ACCUM-PAYMENT
+                  END-IF
+                  PERFORM B130-ACCUM-MONTH
+               END-IF
+
+
+           END-PERFORM.
+           IF WS-BAD-COUNT > 0
+              DISPLAY WS-BAD-COUNT " BAD RECORD(S) SKIPPED"
+           END-IF
+           DISPLAY "YOUR TOTAL EXPENSE  " WS-TOTAL-EXPENSE
+           CLOSE EXP-FILE.
+           DISPLAY "CATEGORY            SUBTOTAL"
+           DISPLAY "----------------------------"
+           MOVE 0 TO WS-CAT-IDX
+           PERFORM UNTIL WS-CAT-IDX IS EQUAL TO WS-CAT-COUNT
+               ADD 1 TO WS-CAT-IDX
+               DISPLAY WS-CAT-NAME(WS-CAT-IDX) "     "
+                       WS-CAT-TOTAL(WS-CAT-IDX)
+           END-PERFORM
+           DISPLAY "----------------------------"
+           DISPLAY "GRAND TOTAL         " WS-TOTAL-EXPENSE.
+           DISPLAY "PAYMENT METHOD       SUBTOTAL"
+           DISPLAY "----------------------------"
+           MOVE 0 TO WS-PAY-IDX
+           PERFORM UNTIL WS-PAY-IDX IS EQUAL TO WS-PAY-COUNT
+               ADD 1 TO WS-PAY-IDX
+               DISPLAY WS-PAY-NAME(WS-PAY-IDX) "     "
+                       WS-PAY-TOTAL(WS-PAY-IDX)
+           END-PERFORM
+           DISPLAY "----------------------------"
+           PERFORM B120-SHOW-BUDGET-STATUS.
+       MAIN-EXIT.
+            GOBACK.
+       B100-ACCUM-CATEGORY.
+           MOVE 'N' TO WS-CAT-FOUND
+           MOVE 0 TO WS-CAT-IDX
+           PERFORM UNTIL WS-CAT-IDX IS EQUAL TO WS-CAT-COUNT
+               ADD 1 TO WS-CAT-IDX
+               IF WS-CAT-NAME(WS-CAT-IDX) IS EQUAL TO EXP-CATEGORY
+                  ADD EXP-AMOUNT TO WS-CAT-TOTAL(WS-CAT-IDX)
+                  MOVE 'Y' TO WS-CAT-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-CAT-FOUND IS EQUAL TO 'N'
+              IF WS-CAT-COUNT < 19
+                 ADD 1 TO WS-CAT-COUNT
+                 MOVE EXP-CATEGORY TO WS-CAT-NAME(WS-CAT-COUNT)
+                 MOVE EXP-AMOUNT   TO WS-CAT-TOTAL(WS-CAT-COUNT)
+              ELSE
+                 IF WS-CAT-COUNT < 20
+                    ADD 1 TO WS-CAT-COUNT
+                    MOVE "OTHER" TO WS-CAT-NAME(WS-CAT-COUNT)
+                    MOVE 0 TO WS-CAT-TOTAL(WS-CAT-COUNT)
+                 END-IF
+                 ADD EXP-AMOUNT TO WS-CAT-TOTAL(20)
+              END-IF
+           END-IF
+           .
+       B110-ACCUM-PAYMENT.
+           MOVE 'N' TO WS-PAY-FOUND
+           MOVE 0 TO WS-PAY-IDX
+           PERFORM UNTIL WS-PAY-IDX IS EQUAL TO WS-PAY-COUNT
+               ADD 1 TO WS-PAY-IDX
+               IF WS-PAY-NAME(WS-PAY-IDX) IS EQUAL TO
+                  EXP-PAYMENT-METHOD
+                  ADD EXP-AMOUNT TO WS-PAY-TOTAL(WS-PAY-IDX)
+                  MOVE 'Y' TO WS-PAY-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-PAY-FOUND IS EQUAL TO 'N'
+              IF WS-PAY-COUNT < 9
+                 ADD 1 TO WS-PAY-COUNT
+                 MOVE EXP-PAYMENT-METHOD TO WS-PAY-NAME(WS-PAY-COUNT)
+                 MOVE EXP-AMOUNT         TO WS-PAY-TOTAL(WS-PAY-COUNT)
+              ELSE
+                 IF WS-PAY-COUNT < 10
+                    ADD 1 TO WS-PAY-COUNT
+                    MOVE "OTHER" TO WS-PAY-NAME(WS-PAY-COUNT)
+                    MOVE 0 TO WS-PAY-TOTAL(WS-PAY-COUNT)
+                 END-IF
+                 ADD EXP-AMOUNT TO WS-PAY-TOTAL(10)
+              END-IF
+           END-IF
+           .
+       B120-SHOW-BUDGET-STATUS.
+           MOVE 0 TO WS-BUDGET-AMOUNT
+           OPEN INPUT BUDGET-FILE
+           IF WS-BUDGET-STATUS IS EQUAL TO "00"
+              READ BUDGET-FILE
+              MOVE BUD-AMOUNT TO WS-BUDGET-AMOUNT
+              CLOSE BUDGET-FILE
+           END-IF
+           IF WS-BUDGET-AMOUNT > 0
+              COMPUTE WS-REMAINING-BUDGET =
+                      WS-BUDGET-AMOUNT - WS-MONTH-EXPENSE
+              COMPUTE WS-PERCENT-USED ROUNDED =
+                      (WS-MONTH-EXPENSE * 100) / WS-BUDGET-AMOUNT
+              DISPLAY "BUDGET STATUS FOR " WS-SYS-MM "/" WS-SYS-YYYY
+              DISPLAY "MONTHLY BUDGET      " WS-BUDGET-AMOUNT
+              DISPLAY "SPENT THIS MONTH    " WS-MONTH-EXPENSE
+              DISPLAY "REMAINING BUDGET    " WS-REMAINING-BUDGET
+              DISPLAY "PERCENT USED        " WS-PERCENT-USED "%"
+           END-IF
+           .
+       B130-ACCUM-MONTH.
+           IF (WS-PERSON-FILTER IS EQUAL TO SPACES
+               OR EXP-PERSON IS EQUAL TO WS-PERSON-FILTER)
+              AND WS-CYYYY IS EQUAL TO WS-SYS-YYYY
+              AND WS-CMM IS EQUAL TO WS-SYS-MM
+              ADD EXP-AMOUNT TO WS-MONTH-EXPENSE
+           END-IF
+           .
+       B200-CONVERT-DATE.
+           MOVE 'Y' TO WS-CDATE-OK
+           IF WS-CDATE(3:1) IS NOT EQUAL TO "/" OR
+              WS-CDATE(6:1) IS NOT EQUAL TO "/" OR
+              WS-CDATE(1:2) IS NOT NUMERIC OR
+              WS-CDATE(4:2) IS NOT NUMERIC OR
+              WS-CDATE(7:4) IS NOT NUMERIC
+              MOVE 'N' TO WS-CDATE-OK
+              MOVE 0 TO WS-CCMP
+           ELSE
+              UNSTRING WS-CDATE DELIMITED BY "/"
+                  INTO WS-CDD WS-CMM WS-CYYYY
+              COMPUTE WS-CCMP = WS-CYYYY * 10000 + WS-CMM * 100 + WS-CDD
+           END-IF
+           .
+      ** add other procedures here
+       END PROGRAM VIEW-TOTAL.
