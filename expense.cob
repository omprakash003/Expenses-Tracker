@@ -0,0 +1,72 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EXPENSE.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-INPUT                        PIC 9(2).
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program. Single menu entry point for
+      * the expense tracker - CALLs each split program in turn so there
+      * is one place to run the system from instead of having to know
+      * which standalone program to invoke for a given task.
+      **
+           MOVE 0 TO WS-INPUT
+           PERFORM UNTIL WS-INPUT IS EQUAL TO 11
+               DISPLAY "EXPENSE TRACKER SYSTEM"
+               DISPLAY "1.  ADD EXPENSE"
+               DISPLAY "2.  VIEW TOTAL"
+               DISPLAY "3.  VIEW RECORDS"
+               DISPLAY "4.  EDIT OR DELETE EXPENSE"
+               DISPLAY "5.  SET BUDGET"
+               DISPLAY "6.  RUN RECURRING EXPENSES"
+               DISPLAY "7.  YEAR-TO-DATE REPORT"
+               DISPLAY "8.  TOP 10 EXPENSES"
+               DISPLAY "9.  ARCHIVE EXPENSES"
+               DISPLAY "10. RECONCILE EXPENSES.DAT"
+               DISPLAY "11. EXIT"
+               ACCEPT WS-INPUT
+               EVALUATE WS-INPUT
+                   WHEN 1
+                       CALL "ADD-EXPENSE"
+                   WHEN 2
+                       CALL "VIEW-TOTAL"
+                   WHEN 3
+                       CALL "VIEW-RECORDS"
+                   WHEN 4
+                       CALL "EDIT-EXPENSE"
+                   WHEN 5
+                       CALL "SET-BUDGET"
+                   WHEN 6
+                       CALL "RUN-RECURRING"
+                   WHEN 7
+                       CALL "YTD-REPORT"
+                   WHEN 8
+                       CALL "TOP-EXPENSES"
+                   WHEN 9
+                       CALL "ARCHIVE-EXPENSES"
+                   WHEN 10
+                       CALL "RECONCILE-EXPENSES"
+                   WHEN 11
+                       DISPLAY "EXITING THE APPLICATION"
+                   WHEN OTHER
+                       DISPLAY "WRONG INPUT"
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+      ** add other procedures here
+       END PROGRAM EXPENSE.
