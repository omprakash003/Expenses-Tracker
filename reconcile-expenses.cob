@@ -0,0 +1,104 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. RECONCILE-EXPENSES.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT EXP-FILE  ASSIGN TO "expenses.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EXP-KEY
+            FILE STATUS IS WS-EXP-STATUS.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD EXP-FILE.
+       01 FS-RECORD.
+        COPY expense_record.
+       01 FS-RECORD-ALT REDEFINES FS-RECORD.
+          05 FILLER               PIC X(10).
+          05 ALT-AMOUNT-TXT       PIC X(06).
+          05 FILLER               PIC X(92).
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-EXP-STATUS           PIC X(2).
+       01 WS-END-FILE             PIC X(1) VALUE 'N'.
+       01 WS-REC-COUNT            PIC 9(6) VALUE 0.
+       01 WS-BAD-COUNT            PIC 9(6) VALUE 0.
+       01 WS-REC-OK               PIC X(1).
+       01 WS-VDD-TXT              PIC X(2).
+       01 WS-VMM-TXT              PIC X(2).
+       01 WS-VYYYY-TXT            PIC X(4).
+       01 WS-VDD-NUM              PIC 9(2).
+       01 WS-VMM-NUM              PIC 9(2).
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           OPEN INPUT EXP-FILE
+           IF WS-EXP-STATUS IS NOT EQUAL TO "00"
+              DISPLAY "EXPENSES.DAT NOT FOUND OR WILL NOT OPEN"
+              GO TO MAIN-EXIT
+           END-IF
+
+           PERFORM UNTIL WS-END-FILE = 'Y'
+               READ EXP-FILE NEXT RECORD
+               AT END
+                  MOVE 'Y' TO WS-END-FILE
+               NOT AT END
+                  ADD 1 TO WS-REC-COUNT
+                  MOVE 'Y' TO WS-REC-OK
+                  IF ALT-AMOUNT-TXT IS NOT NUMERIC
+                     MOVE 'N' TO WS-REC-OK
+                  END-IF
+                  PERFORM L010-VALIDATE-DATE THRU L010-EXIT
+                  IF WS-REC-OK IS EQUAL TO 'N'
+                     ADD 1 TO WS-BAD-COUNT
+                     DISPLAY "BAD RECORD #" WS-REC-COUNT
+                             " KEY=" EXP-KEY
+                             " DATE=" EXP-DATE
+                             " AMOUNT=" ALT-AMOUNT-TXT
+                  END-IF
+           END-PERFORM
+           CLOSE EXP-FILE
+           DISPLAY WS-REC-COUNT " RECORDS CHECKED, "
+                   WS-BAD-COUNT " BAD RECORD(S) FOUND".
+       MAIN-EXIT.
+           GOBACK.
+
+       L010-VALIDATE-DATE.
+           MOVE EXP-DATE(1:2) TO WS-VDD-TXT
+           MOVE EXP-DATE(4:2) TO WS-VMM-TXT
+           MOVE EXP-DATE(7:4) TO WS-VYYYY-TXT
+           IF EXP-DATE(3:1) IS NOT EQUAL TO "/" OR
+              EXP-DATE(6:1) IS NOT EQUAL TO "/" OR
+              WS-VDD-TXT IS NOT NUMERIC OR
+              WS-VMM-TXT IS NOT NUMERIC OR
+              WS-VYYYY-TXT IS NOT NUMERIC
+              MOVE 'N' TO WS-REC-OK
+           ELSE
+              MOVE WS-VDD-TXT TO WS-VDD-NUM
+              MOVE WS-VMM-TXT TO WS-VMM-NUM
+              IF WS-VDD-NUM < 1 OR WS-VDD-NUM > 31 OR
+                 WS-VMM-NUM < 1 OR WS-VMM-NUM > 12
+                 MOVE 'N' TO WS-REC-OK
+              END-IF
+           END-IF
+           .
+       L010-EXIT.
+           EXIT.
+      ** add other procedures here
+       END PROGRAM RECONCILE-EXPENSES.
