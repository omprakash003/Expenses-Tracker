@@ -0,0 +1,347 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. BATCH-VIEW-TOTAL.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT EXP-FILE  ASSIGN TO "expenses.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EXP-KEY
+            FILE STATUS IS WS-EXP-STATUS.
+           SELECT BUDGET-FILE  ASSIGN TO "budget.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-BUDGET-STATUS.
+           SELECT PARM-FILE  ASSIGN TO "viewtotal.par"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-PARM-STATUS.
+           SELECT REPORT-FILE  ASSIGN TO "batch-viewtotal.rpt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD EXP-FILE.
+       01 FS-RECORD.
+        COPY expense_record.
+       FD BUDGET-FILE.
+       01 BUDGET-RECORD.
+          05 BUD-AMOUNT                   PIC 9(10).
+       FD PARM-FILE.
+       01 PARM-RECORD.
+          05 PARM-START-DATE              PIC X(10).
+          05 PARM-END-DATE                PIC X(10).
+          05 PARM-PERSON                  PIC X(10).
+       FD REPORT-FILE.
+       01 REPORT-RECORD                   PIC X(80).
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-EXP-STATUS                       PIC X(2).
+       01 WS-PARM-STATUS                      PIC X(2).
+       01 WS-TOTAL-EXPENSE                    PIC 9(11) VALUE 0.
+       01 WS-END-FILE                     PIC X(1) VALUE 'N'.
+       01 WS-CAT-COUNT                    PIC 9(3) VALUE 0.
+       01 WS-CAT-IDX                      PIC 9(3).
+       01 WS-CAT-FOUND                     PIC X(1).
+       01 WS-CAT-TABLE.
+          05 WS-CAT-ENTRY OCCURS 20 TIMES.
+             10 WS-CAT-NAME             PIC X(15).
+             10 WS-CAT-TOTAL            PIC 9(11).
+       01 WS-START-DATE                  PIC X(10) VALUE SPACES.
+       01 WS-END-DATE                    PIC X(10) VALUE SPACES.
+       01 WS-START-CMP                   PIC 9(8)  VALUE 0.
+       01 WS-END-CMP                     PIC 9(8)  VALUE 99999999.
+       01 WS-REC-CMP                     PIC 9(8).
+       01 WS-CDATE                       PIC X(10).
+       01 WS-CDD                         PIC 9(2).
+       01 WS-CMM                         PIC 9(2).
+       01 WS-CYYYY                       PIC 9(4).
+       01 WS-CCMP                        PIC 9(8).
+       01 WS-PERSON-FILTER                PIC X(10) VALUE SPACES.
+       01 WS-PAY-COUNT                    PIC 9(3) VALUE 0.
+       01 WS-PAY-IDX                      PIC 9(3).
+       01 WS-PAY-FOUND                    PIC X(1).
+       01 WS-PAY-TABLE.
+          05 WS-PAY-ENTRY OCCURS 10 TIMES.
+             10 WS-PAY-NAME             PIC X(15).
+             10 WS-PAY-TOTAL            PIC 9(11).
+       01 WS-BUDGET-STATUS                PIC X(2).
+       01 WS-BUDGET-AMOUNT                PIC 9(10) VALUE 0.
+       01 WS-REMAINING-BUDGET             PIC S9(10).
+       01 WS-PERCENT-USED                 PIC 999V99.
+       01 WS-REPORT-TOTAL                 PIC ZZZZZZZZZZ9.
+       01 WS-CDATE-OK                     PIC X(1).
+       01 WS-BAD-COUNT                    PIC 9(6) VALUE 0.
+       01 WS-MONTH-EXPENSE                PIC 9(11) VALUE 0.
+       01 WS-SYS-DATE                     PIC 9(8).
+       01 WS-SYS-DATE-X REDEFINES WS-SYS-DATE.
+          05 WS-SYS-YYYY                  PIC 9(4).
+          05 WS-SYS-MM                    PIC 9(2).
+          05 WS-SYS-DD                    PIC 9(2).
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program. Runs unattended - the start
+      * date, end date and person filter all come from the
+      * viewtotal.par parameter file (any field left blank in the file
+      * means no limit on that field, same as a blank ACCEPT in
+      * VIEW-TOTAL) instead of an ACCEPT, and the results go to
+      * batch-viewtotal.rpt instead of DISPLAY, so this can be driven
+      * from JCL or a cron/scheduler job with no one at a terminal. If
+      * viewtotal.par is absent entirely the report runs unfiltered.
+      **
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS IS EQUAL TO "00"
+              READ PARM-FILE
+              IF WS-PARM-STATUS IS EQUAL TO "00"
+                 MOVE PARM-START-DATE TO WS-START-DATE
+                 MOVE PARM-END-DATE   TO WS-END-DATE
+                 MOVE PARM-PERSON     TO WS-PERSON-FILTER
+              END-IF
+              CLOSE PARM-FILE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+
+           IF WS-START-DATE NOT = SPACES
+              MOVE WS-START-DATE TO WS-CDATE
+              PERFORM C200-CONVERT-DATE
+              IF WS-CDATE-OK IS EQUAL TO 'N'
+                 MOVE "INVALID START DATE - IGNORING FILTER"
+                   TO REPORT-RECORD
+                 WRITE REPORT-RECORD
+              ELSE
+                 MOVE WS-CCMP TO WS-START-CMP
+              END-IF
+           END-IF
+           IF WS-END-DATE NOT = SPACES
+              MOVE WS-END-DATE TO WS-CDATE
+              PERFORM C200-CONVERT-DATE
+              IF WS-CDATE-OK IS EQUAL TO 'N'
+                 MOVE "INVALID END DATE - IGNORING FILTER"
+                   TO REPORT-RECORD
+                 WRITE REPORT-RECORD
+              ELSE
+                 MOVE WS-CCMP TO WS-END-CMP
+              END-IF
+           END-IF
+
+           OPEN INPUT EXP-FILE
+           IF WS-EXP-STATUS IS NOT EQUAL TO "00"
+              MOVE "NO RECORDS ON FILE" TO REPORT-RECORD
+              WRITE REPORT-RECORD
+              CLOSE REPORT-FILE
+              GO TO MAIN-EXIT
+           END-IF
+
+           PERFORM UNTIL WS-END-FILE = 'Y'
+               READ EXP-FILE NEXT RECORD
+               AT END
+                  MOVE 'Y' TO WS-END-FILE
+               NOT AT END
+                  MOVE EXP-DATE TO WS-CDATE
+                  PERFORM C200-CONVERT-DATE
+                  IF WS-CDATE-OK IS EQUAL TO 'N'
+                     ADD 1 TO WS-BAD-COUNT
+                  ELSE
+                     MOVE WS-CCMP TO WS-REC-CMP
+                     PERFORM C130-ACCUM-MONTH
+                     IF WS-REC-CMP >= WS-START-CMP
+                        AND WS-REC-CMP <= WS-END-CMP
+                        AND (WS-PERSON-FILTER IS EQUAL TO SPACES
+                             OR EXP-PERSON IS EQUAL TO WS-PERSON-FILTER)
+                        ADD EXP-AMOUNT TO WS-TOTAL-EXPENSE
+                        PERFORM C100-ACCUM-CATEGORY
+                        PERFORM C110-ACCUM-PAYMENT
+                     END-IF
+                  END-IF
+           END-PERFORM
+           CLOSE EXP-FILE
+
+           IF WS-BAD-COUNT > 0
+              MOVE SPACES TO REPORT-RECORD
+              STRING WS-BAD-COUNT            DELIMITED BY SIZE
+                     " BAD RECORD(S) SKIPPED" DELIMITED BY SIZE
+                INTO REPORT-RECORD
+              WRITE REPORT-RECORD
+           END-IF
+
+           MOVE WS-TOTAL-EXPENSE TO WS-REPORT-TOTAL
+           MOVE SPACES TO REPORT-RECORD
+           STRING "YOUR TOTAL EXPENSE  " DELIMITED BY SIZE
+                  WS-REPORT-TOTAL        DELIMITED BY SIZE
+             INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE "CATEGORY            SUBTOTAL" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE "----------------------------" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE 0 TO WS-CAT-IDX
+           PERFORM UNTIL WS-CAT-IDX IS EQUAL TO WS-CAT-COUNT
+               ADD 1 TO WS-CAT-IDX
+               MOVE WS-CAT-TOTAL(WS-CAT-IDX) TO WS-REPORT-TOTAL
+               MOVE SPACES TO REPORT-RECORD
+               STRING WS-CAT-NAME(WS-CAT-IDX) DELIMITED BY SIZE
+                      "     "                 DELIMITED BY SIZE
+                      WS-REPORT-TOTAL          DELIMITED BY SIZE
+                 INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-PERFORM
+           MOVE "----------------------------" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE "PAYMENT METHOD       SUBTOTAL" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE "----------------------------" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE 0 TO WS-PAY-IDX
+           PERFORM UNTIL WS-PAY-IDX IS EQUAL TO WS-PAY-COUNT
+               ADD 1 TO WS-PAY-IDX
+               MOVE WS-PAY-TOTAL(WS-PAY-IDX) TO WS-REPORT-TOTAL
+               MOVE SPACES TO REPORT-RECORD
+               STRING WS-PAY-NAME(WS-PAY-IDX) DELIMITED BY SIZE
+                      "     "                 DELIMITED BY SIZE
+                      WS-REPORT-TOTAL          DELIMITED BY SIZE
+                 INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-PERFORM
+           MOVE "----------------------------" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM C120-SHOW-BUDGET-STATUS
+           CLOSE REPORT-FILE.
+       MAIN-EXIT.
+            STOP RUN.
+
+       C100-ACCUM-CATEGORY.
+           MOVE 'N' TO WS-CAT-FOUND
+           MOVE 0 TO WS-CAT-IDX
+           PERFORM UNTIL WS-CAT-IDX IS EQUAL TO WS-CAT-COUNT
+               ADD 1 TO WS-CAT-IDX
+               IF WS-CAT-NAME(WS-CAT-IDX) IS EQUAL TO EXP-CATEGORY
+                  ADD EXP-AMOUNT TO WS-CAT-TOTAL(WS-CAT-IDX)
+                  MOVE 'Y' TO WS-CAT-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-CAT-FOUND IS EQUAL TO 'N'
+              IF WS-CAT-COUNT < 19
+                 ADD 1 TO WS-CAT-COUNT
+                 MOVE EXP-CATEGORY TO WS-CAT-NAME(WS-CAT-COUNT)
+                 MOVE EXP-AMOUNT   TO WS-CAT-TOTAL(WS-CAT-COUNT)
+              ELSE
+                 IF WS-CAT-COUNT < 20
+                    ADD 1 TO WS-CAT-COUNT
+                    MOVE "OTHER" TO WS-CAT-NAME(WS-CAT-COUNT)
+                    MOVE 0 TO WS-CAT-TOTAL(WS-CAT-COUNT)
+                 END-IF
+                 ADD EXP-AMOUNT TO WS-CAT-TOTAL(20)
+              END-IF
+           END-IF
+           .
+       C110-ACCUM-PAYMENT.
+           MOVE 'N' TO WS-PAY-FOUND
+           MOVE 0 TO WS-PAY-IDX
+           PERFORM UNTIL WS-PAY-IDX IS EQUAL TO WS-PAY-COUNT
+               ADD 1 TO WS-PAY-IDX
+               IF WS-PAY-NAME(WS-PAY-IDX) IS EQUAL TO
+                  EXP-PAYMENT-METHOD
+                  ADD EXP-AMOUNT TO WS-PAY-TOTAL(WS-PAY-IDX)
+                  MOVE 'Y' TO WS-PAY-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-PAY-FOUND IS EQUAL TO 'N'
+              IF WS-PAY-COUNT < 9
+                 ADD 1 TO WS-PAY-COUNT
+                 MOVE EXP-PAYMENT-METHOD TO WS-PAY-NAME(WS-PAY-COUNT)
+                 MOVE EXP-AMOUNT         TO WS-PAY-TOTAL(WS-PAY-COUNT)
+              ELSE
+                 IF WS-PAY-COUNT < 10
+                    ADD 1 TO WS-PAY-COUNT
+                    MOVE "OTHER" TO WS-PAY-NAME(WS-PAY-COUNT)
+                    MOVE 0 TO WS-PAY-TOTAL(WS-PAY-COUNT)
+                 END-IF
+                 ADD EXP-AMOUNT TO WS-PAY-TOTAL(10)
+              END-IF
+           END-IF
+           .
+       C120-SHOW-BUDGET-STATUS.
+           MOVE 0 TO WS-BUDGET-AMOUNT
+           OPEN INPUT BUDGET-FILE
+           IF WS-BUDGET-STATUS IS EQUAL TO "00"
+              READ BUDGET-FILE
+              MOVE BUD-AMOUNT TO WS-BUDGET-AMOUNT
+              CLOSE BUDGET-FILE
+           END-IF
+           IF WS-BUDGET-AMOUNT > 0
+              COMPUTE WS-REMAINING-BUDGET =
+                      WS-BUDGET-AMOUNT - WS-MONTH-EXPENSE
+              COMPUTE WS-PERCENT-USED ROUNDED =
+                      (WS-MONTH-EXPENSE * 100) / WS-BUDGET-AMOUNT
+              MOVE SPACES TO REPORT-RECORD
+              STRING "BUDGET STATUS FOR   " DELIMITED BY SIZE
+                     WS-SYS-MM               DELIMITED BY SIZE
+                     "/"                     DELIMITED BY SIZE
+                     WS-SYS-YYYY             DELIMITED BY SIZE
+                INTO REPORT-RECORD
+              WRITE REPORT-RECORD
+              MOVE SPACES TO REPORT-RECORD
+              STRING "MONTHLY BUDGET      " DELIMITED BY SIZE
+                     WS-BUDGET-AMOUNT        DELIMITED BY SIZE
+                INTO REPORT-RECORD
+              WRITE REPORT-RECORD
+              MOVE SPACES TO REPORT-RECORD
+              STRING "SPENT THIS MONTH    " DELIMITED BY SIZE
+                     WS-MONTH-EXPENSE        DELIMITED BY SIZE
+                INTO REPORT-RECORD
+              WRITE REPORT-RECORD
+              MOVE SPACES TO REPORT-RECORD
+              STRING "REMAINING BUDGET    " DELIMITED BY SIZE
+                     WS-REMAINING-BUDGET     DELIMITED BY SIZE
+                INTO REPORT-RECORD
+              WRITE REPORT-RECORD
+              MOVE SPACES TO REPORT-RECORD
+              STRING "PERCENT USED        " DELIMITED BY SIZE
+                     WS-PERCENT-USED         DELIMITED BY SIZE
+                     "%"                     DELIMITED BY SIZE
+                INTO REPORT-RECORD
+              WRITE REPORT-RECORD
+           END-IF
+           .
+       C130-ACCUM-MONTH.
+           IF (WS-PERSON-FILTER IS EQUAL TO SPACES
+               OR EXP-PERSON IS EQUAL TO WS-PERSON-FILTER)
+              AND WS-CYYYY IS EQUAL TO WS-SYS-YYYY
+              AND WS-CMM IS EQUAL TO WS-SYS-MM
+              ADD EXP-AMOUNT TO WS-MONTH-EXPENSE
+           END-IF
+           .
+       C200-CONVERT-DATE.
+           MOVE 'Y' TO WS-CDATE-OK
+           IF WS-CDATE(3:1) IS NOT EQUAL TO "/" OR
+              WS-CDATE(6:1) IS NOT EQUAL TO "/" OR
+              WS-CDATE(1:2) IS NOT NUMERIC OR
+              WS-CDATE(4:2) IS NOT NUMERIC OR
+              WS-CDATE(7:4) IS NOT NUMERIC
+              MOVE 'N' TO WS-CDATE-OK
+              MOVE 0 TO WS-CCMP
+           ELSE
+              UNSTRING WS-CDATE DELIMITED BY "/"
+                  INTO WS-CDD WS-CMM WS-CYYYY
+              COMPUTE WS-CCMP = WS-CYYYY * 10000 + WS-CMM * 100 + WS-CDD
+           END-IF
+           .
+      ** add other procedures here
+       END PROGRAM BATCH-VIEW-TOTAL.
